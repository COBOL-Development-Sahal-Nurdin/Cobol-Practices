@@ -0,0 +1,52 @@
+      ******************************************************************
+      * Print-layout working-storage for an electricity bill, shared by
+      * Q15 (the batch run) and Q15R (the single-bill reprint).
+      ******************************************************************
+       77    HEADING1 PIC X(80) VALUE ALL  "-".
+       77    COMPANY-TITLE PIC X(80) VALUE
+       "  MADHYA PRADESH ELECTRICITY BOARD, INDORE         ".
+       01    CUST-ID-LINE.
+               02  F PIC X(18) VALUE "CUSTOMER ID NO.: ".
+               02  CUST-ID PIC 9(6).
+               02  F PIC X(37) VALUE "  ELECTRICITY CHARGES FOR THE MON
+      -          "TH ".
+               02  BILL-MONTH PIC X(10).
+       01    OUT-FORMAT.
+               02  CUST-NAME PIC A(15).
+               02  METER-NO PIC ZZ9999.
+               02  F PIC X(10) VALUE SPACES.
+               02  METRED-PULSES PIC ***9.
+               02  F PIC X(10) VALUE SPACES.
+               02  BILL-DUE PIC *******.**.
+               02  F PIC X(10) VALUE SPACES.
+               02  LATE-BILL PIC *******.**.
+       01    TITLE-LINE.
+               02 F PIC X(80) VALUE " CUSTOMER NAME | MTR NO | METRED PUL
+      -          "SES | NET CHARGES | CHARGES AFTER 15 DAYS *".
+       01      ISSUE-DATE-LINE.
+              02 F PIC X(20) VALUE " DATE OF ISSUE : ".
+              02 CURR-MONTH PIC X(40).
+       01     FOOTER-LINE.
+              02 F PIC X(80) VALUE " *: 15 DAYS FROM THE DATE OF ISSUE AS
+      -         " STATED ABOVE".
+       77      CHARGES PIC 9(7)V99.
+       77      PULSES PIC 9(5).
+       77      SLAB-PULSES PIC 9(5).
+       77      SLAB1-LIMIT PIC 9(5) VALUE 100.
+       77      SLAB2-LIMIT PIC 9(5) VALUE 300.
+       77      SLAB1-RATE PIC 9V99 VALUE 1.00.
+       77      SLAB2-RATE PIC 9V99 VALUE 1.50.
+       77      SLAB3-RATE PIC 9V99 VALUE 2.25.
+       77      WS-CALC-OVERFLOW PIC X VALUE "N".
+       01      ADDRESS-LINE .
+              02 F PIC X(10) VALUE "ADDRESS: ".
+              02 ADDR PIC X(70).
+       77      WS-PAGE-NUM PIC 9(6) VALUE 0.
+       77      WS-RUN-CUST-COUNT PIC 9(6) VALUE 1.
+       01      PAGE-NUM-LINE.
+              02 F PIC X(10) VALUE "PAGE NO.: ".
+              02 PG-NUM PIC ZZZZZ9.
+              02 F PIC X(14) VALUE SPACES.
+              02 F PIC X(20) VALUE "CUSTOMER COUNT: ".
+              02 PG-CUST-COUNT PIC ZZZ,ZZ9.
+              02 F PIC X(16) VALUE SPACES.
