@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Schedule master record layout - course code, course name,
+      * time slot and room - shared by the schedule reader and any
+      * program that maintains SCHEDMST.DAT.
+      ******************************************************************
+       01    schedule-rec.
+               02      sm-course-code pic 9(2).
+               02      sm-course-name pic x(40).
+               02      sm-time-slot pic x(40).
+               02      sm-room pic x(10).
+               02      sm-day pic x(10).
+               02      sm-start-time pic 9(4).
+               02      sm-end-time pic 9(4).
