@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Student master record layout, keyed by NPM - shared by the
+      * NPM validator (which populates/maintains it) and the schedule
+      * reader (which looks a student's enrolled courses up by NPM).
+      ******************************************************************
+       01    student-rec.
+               02      st-npm pic 9(8).
+               02      st-name pic x(30).
+               02      st-enrolled-courses occurs 5 times.
+                       03  st-course-code pic 9(2).
