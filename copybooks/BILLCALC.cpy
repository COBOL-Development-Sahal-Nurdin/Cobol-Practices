@@ -0,0 +1,49 @@
+      ******************************************************************
+      * Shared bill-printing paragraphs for Q15 (batch run) and Q15R
+      * (single-bill reprint) - the slab tariff must be computed the
+      * same way everywhere a bill is produced.
+      ******************************************************************
+       HEADER-PARA.
+       WRITE OUT-REC FROM HEADING1 .
+       WRITE OUT-REC FROM COMPANY-TITLE.
+       ADD 1 TO WS-PAGE-NUM.
+       MOVE WS-PAGE-NUM TO PG-NUM.
+       MOVE WS-RUN-CUST-COUNT TO PG-CUST-COUNT.
+       WRITE OUT-REC FROM PAGE-NUM-LINE.
+       WRITE OUT-REC FROM HEADING1.
+       MOVE IN-CUST-NAME TO CUST-NAME OF OUT-FORMAT.
+       MOVE   IN-MTRNO TO METER-NO.
+
+       FOOTER-PARA.
+       WRITE OUT-REC FROM ISSUE-DATE-LINE.
+       WRITE OUT-REC FROM FOOTER-LINE.
+
+       CHARGE-CALC-PARA.
+       MOVE "N" TO WS-CALC-OVERFLOW.
+       COMPUTE CHARGES = 5.00.
+       IF PULSES NOT > SLAB1-LIMIT
+           COMPUTE CHARGES = CHARGES + PULSES * SLAB1-RATE
+               ON SIZE ERROR MOVE "Y" TO WS-CALC-OVERFLOW
+           END-COMPUTE
+       ELSE
+           COMPUTE CHARGES = CHARGES + SLAB1-LIMIT * SLAB1-RATE
+               ON SIZE ERROR MOVE "Y" TO WS-CALC-OVERFLOW
+           END-COMPUTE
+           MOVE PULSES TO SLAB-PULSES
+           SUBTRACT SLAB1-LIMIT FROM SLAB-PULSES
+           IF PULSES NOT > SLAB2-LIMIT
+               COMPUTE CHARGES = CHARGES + SLAB-PULSES * SLAB2-RATE
+                   ON SIZE ERROR MOVE "Y" TO WS-CALC-OVERFLOW
+               END-COMPUTE
+           ELSE
+               COMPUTE CHARGES = CHARGES +
+                   (SLAB2-LIMIT - SLAB1-LIMIT) * SLAB2-RATE
+                   ON SIZE ERROR MOVE "Y" TO WS-CALC-OVERFLOW
+               END-COMPUTE
+               MOVE PULSES TO SLAB-PULSES
+               SUBTRACT SLAB2-LIMIT FROM SLAB-PULSES
+               COMPUTE CHARGES = CHARGES + SLAB-PULSES * SLAB3-RATE
+                   ON SIZE ERROR MOVE "Y" TO WS-CALC-OVERFLOW
+               END-COMPUTE
+           END-IF
+       END-IF.
