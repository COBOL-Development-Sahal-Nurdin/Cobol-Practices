@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Customer master record layout, shared by every program that
+      * reads or writes ELEC_REC.DAT (Q15, Q15R, the maintenance
+      * program, the meter-reading upload).
+      ******************************************************************
+       01    IN-REC.
+               02      IN-CUST-ID PIC 999999.
+               02      IN-CUST-NAME  PIC A(20).
+               02      IN-CUST-ADDRESS PIC X(30).
+               02      IN-METERED-PULSES PIC 9(4).
+               02      IN-MTRNO PIC 9(6).
+               02      IN-ACTIVE PIC X VALUE "Y".
