@@ -11,84 +11,363 @@
                 SOURCE-COMPUTER. IBM PC.
                 OBJECT-COMPUTER. IBM PC.
          INPUT-OUTPUT SECTION.
-          SELECT CUSTOMER-REC-FILE ASSIGN TO "ELEC_REC.DAT" ORGANIZATION
-            IS  SEQUENTIAL.
+          SELECT CUSTOMER-REC-FILE ASSIGN TO "ELEC_REC.DAT"
+            ORGANIZATION IS RELATIVE
+            ACCESS MODE IS DYNAMIC
+            RELATIVE KEY IS WS-CUST-REL-KEY
+            FILE STATUS IS WS-CUST-STATUS.
           SELECT OUT-FILE ASSIGN TO "ELECBILL.TXT".
+          SELECT SUMMARY-FILE ASSIGN TO "BILLSUMM.TXT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT CHECKPOINT-FILE ASSIGN TO "CKPOINT.DAT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-CKPOINT-STATUS.
+          SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTS.TXT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT EXPORT-FILE ASSIGN TO "BILLEXP.TXT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT ARREARS-FILE ASSIGN TO "ARREARS.DAT"
+            ORGANIZATION IS RELATIVE
+            ACCESS MODE IS DYNAMIC
+            RELATIVE KEY IS WS-ARR-REL-KEY
+            FILE STATUS IS WS-ARREARS-STATUS.
+          SELECT PARAMETER-FILE ASSIGN TO "BILLPARM.DAT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-PARM-STATUS.
+          SELECT NOTIFY-FILE ASSIGN TO "BILLNOTIFY.TXT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT DUP-SORT-FILE ASSIGN TO "DUPSORT.TMP".
 
         DATA DIVISION.
           FILE SECTION.
         FD    CUSTOMER-REC-FILE.
-        01    IN-REC.
-                02      IN-CUST-ID PIC 999999.
-                02      IN-CUST-NAME  PIC A(20).
-                02      IN-CUST-ADDRESS PIC X(30).
-                02      IN-METERED-PULSES PIC 9(4).
-                02      IN-MTRNO PIC 9(6).
+        COPY CUSTREC.
         FD    OUT-FILE.
         01    OUT-REC PIC X(80).
+        FD    SUMMARY-FILE.
+        01    SUMMARY-REC PIC X(80).
+        FD    CHECKPOINT-FILE.
+        01    CKPOINT-FILE-REC.
+                02  CKPOINT-CUST-ID PIC 9(6).
+                02  CKPOINT-REC-COUNT PIC 9(6).
+                02  CKPOINT-TOT-CHARGES PIC 9(8)V99.
+                02  CKPOINT-TOT-LATE PIC 9(8)V99.
+                02  CKPOINT-PAGE-NUM PIC 9(6).
+                02  CKPOINT-CURR-MONTH PIC X(40).
+                02  CKPOINT-BILL-MONTH PIC X(10).
+        FD    EXCEPTION-FILE.
+        01    EXCEPTION-REC PIC X(80).
+        FD    EXPORT-FILE.
+        01    EXPORT-REC PIC X(100).
+        FD    ARREARS-FILE.
+        01    ARREARS-REC.
+                02  ARR-CUST-ID PIC 999999.
+                02  ARR-BALANCE PIC 9(6)V99.
+        FD    PARAMETER-FILE.
+        01    PARM-REC.
+                02  PARM-CURR-MONTH PIC X(40).
+                02  PARM-BILL-MONTH PIC X(10).
+        FD    NOTIFY-FILE.
+        01    NOTIFY-REC PIC X(100).
+        SD    DUP-SORT-FILE.
+        01    DUP-SORT-REC.
+                02  SW-CUST-ID PIC 9(6).
 
 
 
           WORKING-STORAGE SECTION.
         77    EOF PIC X VALUE "N".
-        77    HEADING1 PIC X(80) VALUE ALL  "-".
-        77    COMPANY-TITLE PIC X(80) VALUE
-        "  MADHYA PRADESH ELECTRICITY BOARD, INDORE         ".
-        01    CUST-ID-LINE.
-                02  F PIC X(18) VALUE "CUSTOMER ID NO.: ".
-                02  CUST-ID PIC 9(6).
-                02  F PIC X(37) VALUE "  ELECTRICITY CHARGES FOR THE MONTH ".
-                02  BILL-MONTH PIC X(10).
-        01    OUT-FORMAT.
-                02  CUST-NAME PIC A(15).
-                02  METER-NO PIC ZZ9999.
-                02  F PIC X(10) VALUE SPACES.
-                02  METRED-PULSES PIC ***9.
-                02  F PIC X(10) VALUE SPACES.
-                02  BILL-DUE PIC ****.**.
-                02  F PIC X(10) VALUE SPACES.
-                02  LATE-BILL PIC ****.**.
-
-        01    TITLE-LINE.
-                02 F PIC X(80) VALUE " CUSTOMER NAME | MTR NO | METRED PUL
-      -          "SES | NET CHARGES | CHARGES AFTER 15 DAYS *".
-        01      ISSUE-DATE-LINE.
-               02 F PIC X(20) VALUE " DATE OF ISSUE : ".
-               02 CURR-MONTH PIC X(40).
-        01     FOOTER-LINE.
-               02 F PIC X(80) VALUE " *: 15 DAYS FROM THE DATE OF ISSUE AS
-      -         " STATED ABOVE".
-        77      CHARGES PIC 9(4)V99.
-        77      PULSES PIC 9(5).
-        01      ADDRESS-LINE .
-               02 F PIC X(10) VALUE "ADDRESS: ".
-               02 ADDR PIC X(70).
+        77    WS-CUST-REL-KEY PIC 9(6) VALUE 0.
+        77    WS-CUST-STATUS PIC XX VALUE SPACES.
+        77    WS-PARM-STATUS PIC XX VALUE SPACES.
+        77    WS-PARM-FOUND PIC X VALUE "N".
+        COPY BILLFMT.
+        77      WS-ARREARS-STATUS PIC XX VALUE SPACES.
+        77      WS-ARR-REL-KEY PIC 9(6) VALUE 0.
+        77      WS-PRIOR-BALANCE PIC 9(6)V99 VALUE 0.
+        01      EXPORT-LINE PIC X(100).
+        77      WS-BILL-DUE-NUM PIC 9(7)V99.
+        77      WS-LATE-BILL-NUM PIC 9(7)V99.
+        77      WS-EXPORT-PULSES PIC ZZZZ9.
+        77      WS-EXPORT-METER PIC ZZZZZ9.
+        77      WS-EXPORT-BILL PIC ZZZZZZ9.99.
+        77      WS-EXPORT-LATE PIC ZZZZZZ9.99.
+        01      NOTIFY-LINE PIC X(100).
+        77      WS-NOTIFY-AMOUNT PIC ZZZZZZ9.99.
+        77      WS-DUP-EOF PIC X VALUE "N".
+        77      WS-SORT-EOF PIC X VALUE "N".
+        77      WS-PREV-DUP-ID PIC 9(6) VALUE 0.
+        77      WS-FIRST-SORT-REC PIC X VALUE "Y".
+        77      WS-VALID-REC PIC X VALUE "Y".
+        77      WS-MAX-PULSES PIC 9(4) VALUE 5000.
+        01      EXCEPTION-LINE.
+               02 F PIC X(16) VALUE "CUST ID ".
+               02 EXC-CUST-ID PIC 9(6).
+               02 F PIC X(10) VALUE " REASON: ".
+               02 EXC-REASON PIC X(48).
+        77      WS-CKPOINT-STATUS PIC XX VALUE SPACES.
+        77      WS-RESTART-ID PIC 999999 VALUE 0.
+        77      WS-RESTART-MODE PIC X VALUE "N".
+        77      WS-REC-COUNT PIC 9(6) VALUE 0.
+        77      WS-TOT-CHARGES PIC 9(8)V99 VALUE 0.
+        77      WS-TOT-LATE PIC 9(8)V99 VALUE 0.
+        01      SUMMARY-TITLE-LINE.
+               02 F PIC X(80) VALUE
+                   " *** BILLING RUN CONTROL TOTALS ***".
+        01      SUMMARY-COUNT-LINE.
+               02 F PIC X(30) VALUE "CUSTOMERS BILLED ........: ".
+               02 S-REC-COUNT PIC ZZZ,ZZ9.
+               02 F PIC X(44) VALUE SPACES.
+        01      SUMMARY-CHARGES-LINE.
+               02 F PIC X(30) VALUE "TOTAL BILL-DUE ...........: ".
+               02 S-TOT-CHARGES PIC ZZ,ZZZ,ZZ9.99.
+               02 F PIC X(36) VALUE SPACES.
+        01      SUMMARY-LATE-LINE.
+               02 F PIC X(30) VALUE "TOTAL LATE-BILL EXPOSURE .: ".
+               02 S-TOT-LATE PIC ZZ,ZZZ,ZZ9.99.
+               02 F PIC X(36) VALUE SPACES.
         PROCEDURE DIVISION.
         MAIN-PARA.
-        DISPLAY "PLS. ENTER CURRENT DATE".
-        ACCEPT  CURR-MONTH .
-        OPEN INPUT CUSTOMER-REC-FILE  OUTPUT OUT-FILE.
-        DISPLAY "PLS. ENTER THE MONTH FOR WHICH BILL HAS TO BE GENERATED
-      -        ".....(EX. JAN, 2001)".
-        ACCEPT BILL-MONTH.
-        READ CUSTOMER-REC-FILE AT END MOVE "Y" TO EOF.
+        PERFORM LOAD-CHECKPOINT-PARA.
+        IF WS-RESTART-MODE NOT = "Y"
+            PERFORM LOAD-PARM-PARA
+            IF WS-PARM-FOUND = "N"
+                DISPLAY "PLS. ENTER CURRENT DATE"
+                ACCEPT  CURR-MONTH
+                DISPLAY "PLS. ENTER THE MONTH FOR WHICH BILL HAS TO BE
+      -            " GENERATED .....(EX. JAN, 2001)"
+                ACCEPT BILL-MONTH
+            END-IF
+        END-IF.
+        PERFORM OPEN-ARREARS-PARA.
+        IF WS-RESTART-MODE = "Y"
+            OPEN INPUT CUSTOMER-REC-FILE
+            OPEN EXTEND OUT-FILE
+            OPEN EXTEND SUMMARY-FILE
+            OPEN EXTEND EXCEPTION-FILE
+            OPEN EXTEND EXPORT-FILE
+            OPEN EXTEND NOTIFY-FILE
+        ELSE
+            OPEN INPUT CUSTOMER-REC-FILE  OUTPUT OUT-FILE
+                OUTPUT SUMMARY-FILE
+                OUTPUT EXCEPTION-FILE
+                OUTPUT EXPORT-FILE
+                OUTPUT NOTIFY-FILE
+        END-IF.
+        IF WS-RESTART-MODE NOT = "Y"
+            PERFORM DUP-CHECK-PARA
+        END-IF.
+        CLOSE CUSTOMER-REC-FILE.
+        OPEN INPUT CUSTOMER-REC-FILE.
+        READ CUSTOMER-REC-FILE NEXT RECORD AT END MOVE "Y" TO EOF.
+        IF WS-RESTART-MODE = "Y"
+            PERFORM SKIP-BILLED-PARA
+        END-IF.
         PERFORM CALC-PARA UNTIL EOF = "Y".
+        PERFORM SUMMARY-PARA.
+        PERFORM CLEAR-CHECKPOINT-PARA.
         DISPLAY "THE ELECTRICITY BILL IS GENERATED.".
-        CLOSE CUSTOMER-REC-FILE , OUT-FILE.
+        CLOSE CUSTOMER-REC-FILE , OUT-FILE , SUMMARY-FILE
+            , EXCEPTION-FILE , EXPORT-FILE , ARREARS-FILE
+            , NOTIFY-FILE.
         STOP RUN.
 
-        HEADER-PARA.
-        WRITE OUT-REC FROM HEADING1 .
-        WRITE OUT-REC FROM COMPANY-TITLE.
-        WRITE OUT-REC FROM HEADING1.
-        MOVE IN-CUST-NAME TO CUST-NAME OF OUT-FORMAT.
-        MOVE   IN-MTRNO TO METER-NO.
+        DUP-CHECK-PARA.
+        SORT DUP-SORT-FILE ON ASCENDING KEY SW-CUST-ID
+            INPUT PROCEDURE DUP-SORT-INPUT-PARA
+            OUTPUT PROCEDURE DUP-SORT-OUTPUT-PARA.
+
+        DUP-SORT-INPUT-PARA.
+        MOVE "N" TO WS-DUP-EOF.
+        READ CUSTOMER-REC-FILE NEXT RECORD
+            AT END MOVE "Y" TO WS-DUP-EOF.
+        PERFORM UNTIL WS-DUP-EOF = "Y"
+            MOVE IN-CUST-ID TO SW-CUST-ID
+            RELEASE DUP-SORT-REC
+            READ CUSTOMER-REC-FILE NEXT RECORD
+                AT END MOVE "Y" TO WS-DUP-EOF
+        END-PERFORM.
+
+        DUP-SORT-OUTPUT-PARA.
+        MOVE "N" TO WS-SORT-EOF.
+        MOVE "Y" TO WS-FIRST-SORT-REC.
+        MOVE 0 TO WS-PREV-DUP-ID.
+        RETURN DUP-SORT-FILE AT END MOVE "Y" TO WS-SORT-EOF.
+        PERFORM UNTIL WS-SORT-EOF = "Y"
+            IF WS-FIRST-SORT-REC = "Y"
+                MOVE "N" TO WS-FIRST-SORT-REC
+            ELSE
+                IF SW-CUST-ID = WS-PREV-DUP-ID
+                    MOVE SW-CUST-ID TO EXC-CUST-ID
+                    MOVE "DUPLICATE CUSTOMER ID FOUND IN PRE-PASS SCAN"
+                        TO EXC-REASON
+                    WRITE EXCEPTION-REC FROM EXCEPTION-LINE
+                END-IF
+            END-IF
+            MOVE SW-CUST-ID TO WS-PREV-DUP-ID
+            RETURN DUP-SORT-FILE AT END MOVE "Y" TO WS-SORT-EOF
+        END-PERFORM.
+
+        LOAD-PARM-PARA.
+        MOVE "N" TO WS-PARM-FOUND.
+        OPEN INPUT PARAMETER-FILE.
+        IF WS-PARM-STATUS = "00"
+            READ PARAMETER-FILE
+                AT END
+                    CONTINUE
+                NOT AT END
+                    MOVE PARM-CURR-MONTH TO CURR-MONTH
+                    MOVE PARM-BILL-MONTH TO BILL-MONTH
+                    MOVE "Y" TO WS-PARM-FOUND
+                    DISPLAY "BILLING MONTH TAKEN FROM PARAMETER FILE: "
+                        BILL-MONTH
+            END-READ
+            CLOSE PARAMETER-FILE
+        END-IF.
+
+        OPEN-ARREARS-PARA.
+        OPEN I-O ARREARS-FILE.
+        IF WS-ARREARS-STATUS NOT = "00"
+            OPEN OUTPUT ARREARS-FILE
+            CLOSE ARREARS-FILE
+            OPEN I-O ARREARS-FILE
+        END-IF.
+
+        LOAD-CHECKPOINT-PARA.
+        OPEN INPUT CHECKPOINT-FILE.
+        IF WS-CKPOINT-STATUS = "00"
+            READ CHECKPOINT-FILE
+                AT END
+                    MOVE 0 TO WS-RESTART-ID
+                NOT AT END
+                    MOVE CKPOINT-CUST-ID TO WS-RESTART-ID
+                    MOVE CKPOINT-REC-COUNT TO WS-REC-COUNT
+                    MOVE CKPOINT-TOT-CHARGES TO WS-TOT-CHARGES
+                    MOVE CKPOINT-TOT-LATE TO WS-TOT-LATE
+                    MOVE CKPOINT-PAGE-NUM TO WS-PAGE-NUM
+                    MOVE CKPOINT-CURR-MONTH TO CURR-MONTH
+                    MOVE CKPOINT-BILL-MONTH TO BILL-MONTH
+                    MOVE "Y" TO WS-RESTART-MODE
+                    DISPLAY "RESTARTING AFTER CUSTOMER ID "
+                        WS-RESTART-ID
+                    DISPLAY "RESUMING BILLING MONTH: " BILL-MONTH
+            END-READ
+            CLOSE CHECKPOINT-FILE
+        ELSE
+            MOVE 0 TO WS-RESTART-ID
+        END-IF.
+
+        SKIP-BILLED-PARA.
+        PERFORM UNTIL EOF = "Y" OR IN-CUST-ID > WS-RESTART-ID
+            READ CUSTOMER-REC-FILE NEXT RECORD AT END MOVE "Y" TO EOF
+        END-PERFORM.
+
+        SAVE-CHECKPOINT-PARA.
+        OPEN OUTPUT CHECKPOINT-FILE.
+        MOVE IN-CUST-ID TO CKPOINT-CUST-ID.
+        MOVE WS-REC-COUNT TO CKPOINT-REC-COUNT.
+        MOVE WS-TOT-CHARGES TO CKPOINT-TOT-CHARGES.
+        MOVE WS-TOT-LATE TO CKPOINT-TOT-LATE.
+        MOVE WS-PAGE-NUM TO CKPOINT-PAGE-NUM.
+        MOVE CURR-MONTH TO CKPOINT-CURR-MONTH.
+        MOVE BILL-MONTH TO CKPOINT-BILL-MONTH.
+        WRITE CKPOINT-FILE-REC.
+        CLOSE CHECKPOINT-FILE.
 
-        FOOTER-PARA.
-        WRITE OUT-REC FROM ISSUE-DATE-LINE.
-        WRITE OUT-REC FROM FOOTER-LINE.
+        CLEAR-CHECKPOINT-PARA.
+        OPEN OUTPUT CHECKPOINT-FILE.
+        CLOSE CHECKPOINT-FILE.
+
+        COPY BILLCALC.
+
+        ARREARS-LOOKUP-PARA.
+        MOVE IN-CUST-ID TO WS-ARR-REL-KEY.
+        MOVE 0 TO WS-PRIOR-BALANCE.
+        READ ARREARS-FILE
+            INVALID KEY
+                CONTINUE
+            NOT INVALID KEY
+                MOVE ARR-BALANCE TO WS-PRIOR-BALANCE
+                MOVE 0 TO ARR-BALANCE
+                REWRITE ARREARS-REC
+        END-READ.
+
+        WRITE-EXPORT-PARA.
+        MOVE IN-METERED-PULSES TO WS-EXPORT-PULSES.
+        MOVE IN-MTRNO TO WS-EXPORT-METER.
+        MOVE WS-BILL-DUE-NUM TO WS-EXPORT-BILL.
+        MOVE WS-LATE-BILL-NUM TO WS-EXPORT-LATE.
+        MOVE SPACES TO EXPORT-LINE.
+        STRING
+            IN-CUST-ID                      DELIMITED BY SIZE
+            ","                             DELIMITED BY SIZE
+            FUNCTION TRIM(IN-CUST-NAME)     DELIMITED BY SIZE
+            ","                             DELIMITED BY SIZE
+            FUNCTION TRIM(WS-EXPORT-METER)  DELIMITED BY SIZE
+            ","                             DELIMITED BY SIZE
+            FUNCTION TRIM(WS-EXPORT-PULSES) DELIMITED BY SIZE
+            ","                             DELIMITED BY SIZE
+            FUNCTION TRIM(WS-EXPORT-BILL)   DELIMITED BY SIZE
+            ","                             DELIMITED BY SIZE
+            FUNCTION TRIM(WS-EXPORT-LATE)   DELIMITED BY SIZE
+            INTO EXPORT-LINE
+        END-STRING.
+        WRITE EXPORT-REC FROM EXPORT-LINE.
+
+        WRITE-NOTIFY-PARA.
+        MOVE WS-BILL-DUE-NUM TO WS-NOTIFY-AMOUNT.
+        MOVE SPACES TO NOTIFY-LINE.
+        STRING
+            IN-CUST-ID                       DELIMITED BY SIZE
+            ","                              DELIMITED BY SIZE
+            FUNCTION TRIM(IN-CUST-NAME)      DELIMITED BY SIZE
+            ","                              DELIMITED BY SIZE
+            FUNCTION TRIM(WS-NOTIFY-AMOUNT)  DELIMITED BY SIZE
+            ","                              DELIMITED BY SIZE
+            FUNCTION TRIM(BILL-MONTH)        DELIMITED BY SIZE
+            INTO NOTIFY-LINE
+        END-STRING.
+        WRITE NOTIFY-REC FROM NOTIFY-LINE.
+
+        VALIDATE-PARA.
+        MOVE "Y" TO WS-VALID-REC.
+        MOVE SPACES TO EXC-REASON.
+        IF IN-CUST-NAME = SPACES
+            MOVE "N" TO WS-VALID-REC
+            MOVE "BLANK CUSTOMER NAME" TO EXC-REASON
+        END-IF.
+        IF WS-VALID-REC = "Y" AND IN-MTRNO = 0
+            MOVE "N" TO WS-VALID-REC
+            MOVE "INVALID METER NUMBER (ALL ZEROS)" TO EXC-REASON
+        END-IF.
+        IF WS-VALID-REC = "Y" AND IN-METERED-PULSES = 0
+            MOVE "N" TO WS-VALID-REC
+            MOVE "ZERO METERED PULSES" TO EXC-REASON
+        END-IF.
+        IF WS-VALID-REC = "Y" AND IN-METERED-PULSES > WS-MAX-PULSES
+            MOVE "N" TO WS-VALID-REC
+            MOVE "METERED PULSES EXCEED SANITY LIMIT" TO EXC-REASON
+        END-IF.
+        IF WS-VALID-REC = "Y" AND IN-ACTIVE = "N"
+            MOVE "N" TO WS-VALID-REC
+            MOVE "ACCOUNT DEACTIVATED" TO EXC-REASON
+        END-IF.
+        IF WS-VALID-REC = "N"
+            MOVE IN-CUST-ID TO EXC-CUST-ID
+            WRITE EXCEPTION-REC FROM EXCEPTION-LINE
+        END-IF.
 
         CALC-PARA.
+        PERFORM VALIDATE-PARA.
+        IF WS-VALID-REC = "N"
+            READ CUSTOMER-REC-FILE NEXT RECORD AT END MOVE "Y" TO EOF
+        ELSE
+            PERFORM BILL-CUSTOMER-PARA
+        END-IF.
+
+        BILL-CUSTOMER-PARA.
+        ADD 1 TO WS-REC-COUNT.
+        MOVE WS-REC-COUNT TO WS-RUN-CUST-COUNT.
         PERFORM HEADER-PARA.
         MOVE IN-CUST-ADDRESS  TO ADDR.
         WRITE OUT-REC FROM ADDRESS-LINE.
@@ -102,12 +381,46 @@
         MOVE IN-METERED-PULSES TO METRED-PULSES .
         MOVE IN-MTRNO TO METER-NO .
         MOVE IN-METERED-PULSES TO PULSES.
-        COMPUTE  CHARGES = 5.00  + ( PULSES ) * 1.5 .
+        PERFORM CHARGE-CALC-PARA.
+        PERFORM ARREARS-LOOKUP-PARA.
+        ADD WS-PRIOR-BALANCE TO CHARGES
+            ON SIZE ERROR MOVE "Y" TO WS-CALC-OVERFLOW
+        END-ADD.
         MOVE CHARGES TO BILL-DUE.
-        COMPUTE CHARGES = CHARGES + CHARGES * 0.10.
+        MOVE CHARGES TO WS-BILL-DUE-NUM.
+        ADD CHARGES TO WS-TOT-CHARGES
+            ON SIZE ERROR MOVE "Y" TO WS-CALC-OVERFLOW
+        END-ADD.
+        COMPUTE CHARGES = CHARGES + CHARGES * 0.10
+            ON SIZE ERROR MOVE "Y" TO WS-CALC-OVERFLOW
+        END-COMPUTE.
         MOVE CHARGES TO LATE-BILL.
+        MOVE CHARGES TO WS-LATE-BILL-NUM.
+        ADD CHARGES TO WS-TOT-LATE
+            ON SIZE ERROR MOVE "Y" TO WS-CALC-OVERFLOW
+        END-ADD.
+        IF WS-CALC-OVERFLOW = "Y"
+            MOVE IN-CUST-ID TO EXC-CUST-ID
+            MOVE "CHARGE CALC OVERFLOWED - BILL MAY BE WRONG" TO
+                EXC-REASON
+            WRITE EXCEPTION-REC FROM EXCEPTION-LINE
+        END-IF.
         WRITE OUT-REC FROM OUT-FORMAT .
+        PERFORM WRITE-EXPORT-PARA.
+        PERFORM WRITE-NOTIFY-PARA.
         PERFORM FOOTER-PARA.
         DISPLAY IN-CUST-NAME.
         WRITE OUT-REC FROM HEADING1 AFTER ADVANCING PAGE.
-        READ CUSTOMER-REC-FILE AT END MOVE "Y" TO EOF.
+        PERFORM SAVE-CHECKPOINT-PARA.
+        READ CUSTOMER-REC-FILE NEXT RECORD AT END MOVE "Y" TO EOF.
+
+        SUMMARY-PARA.
+        MOVE WS-REC-COUNT TO S-REC-COUNT.
+        MOVE WS-TOT-CHARGES TO S-TOT-CHARGES.
+        MOVE WS-TOT-LATE TO S-TOT-LATE.
+        WRITE SUMMARY-REC FROM HEADING1.
+        WRITE SUMMARY-REC FROM SUMMARY-TITLE-LINE.
+        WRITE SUMMARY-REC FROM HEADING1.
+        WRITE SUMMARY-REC FROM SUMMARY-COUNT-LINE.
+        WRITE SUMMARY-REC FROM SUMMARY-CHARGES-LINE.
+        WRITE SUMMARY-REC FROM SUMMARY-LATE-LINE.
