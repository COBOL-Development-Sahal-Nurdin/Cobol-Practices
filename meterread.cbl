@@ -0,0 +1,155 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Load a new meter-readings file, compare each reading
+      *          against the previous cycle's IN-METERED-PULSES for
+      *          that customer, flag any swing beyond a configurable
+      *          percentage for manual review, and only then update
+      *          ELEC_REC.DAT with the new reading.
+      * Tectonics: cobc
+      ******************************************************************
+        IDENTIFICATION DIVISION.
+           PROGRAM-ID. Q15U.
+        ENVIRONMENT DIVISION.
+         CONFIGURATION SECTION.
+                SOURCE-COMPUTER. IBM PC.
+                OBJECT-COMPUTER. IBM PC.
+         INPUT-OUTPUT SECTION.
+          SELECT READINGS-FILE ASSIGN TO "READINGS.DAT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-READ-STATUS.
+          SELECT CUSTOMER-REC-FILE ASSIGN TO "ELEC_REC.DAT"
+            ORGANIZATION IS RELATIVE
+            ACCESS MODE IS DYNAMIC
+            RELATIVE KEY IS WS-CUST-REL-KEY
+            FILE STATUS IS WS-CUST-STATUS.
+          SELECT REVIEW-FILE ASSIGN TO "READVAR.TXT".
+          SELECT METER-PARAMETER-FILE ASSIGN TO "METERPARM.DAT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-METER-PARM-STATUS.
+
+        DATA DIVISION.
+          FILE SECTION.
+        FD    READINGS-FILE.
+        01    READING-REC.
+                02  RD-CUST-ID PIC 9(6).
+                02  RD-NEW-PULSES PIC 9(4).
+        FD    CUSTOMER-REC-FILE.
+        COPY CUSTREC.
+        FD    REVIEW-FILE.
+        01    REVIEW-REC PIC X(80).
+        FD    METER-PARAMETER-FILE.
+        01    METER-PARM-REC.
+                02  MPARM-VARIANCE-LIMIT-PCT PIC 9(3).
+
+          WORKING-STORAGE SECTION.
+        77    WS-READ-STATUS PIC XX VALUE SPACES.
+        77    WS-CUST-REL-KEY PIC 9(6) VALUE 0.
+        77    WS-CUST-STATUS PIC XX VALUE SPACES.
+        77    WS-EOF PIC X VALUE "N".
+        77    WS-OLD-PULSES PIC 9(4) VALUE 0.
+        77    WS-VARIANCE-PCT PIC 9(5)V99 VALUE 0.
+      * Swing beyond this percentage of the previous reading gets
+      * held for manual review instead of updating the record.
+      * Defaults to 50 when METERPARM.DAT is absent; otherwise taken
+      * from the parameter file so the threshold can be changed
+      * without recompiling Q15U (same pattern as BILLPARM.DAT).
+        77    WS-VARIANCE-LIMIT-PCT PIC 9(3) VALUE 50.
+        77    WS-METER-PARM-STATUS PIC XX VALUE SPACES.
+        77    WS-READ-COUNT PIC 9(6) VALUE 0.
+        77    WS-UPDATE-COUNT PIC 9(6) VALUE 0.
+        77    WS-FLAG-COUNT PIC 9(6) VALUE 0.
+        01    REVIEW-LINE.
+                02  RV-CUST-ID PIC 9(6).
+                02  F PIC X(2) VALUE SPACES.
+                02  RV-OLD-PULSES PIC Z(4)9.
+                02  F PIC X(2) VALUE SPACES.
+                02  RV-NEW-PULSES PIC Z(4)9.
+                02  F PIC X(2) VALUE SPACES.
+                02  RV-VARIANCE-PCT PIC Z(4)9.99.
+                02  F PIC X(1) VALUE "%".
+                02  F PIC X(2) VALUE SPACES.
+                02  RV-REASON PIC X(30).
+
+        PROCEDURE DIVISION.
+        MAIN-PARA.
+        PERFORM LOAD-METER-PARM-PARA.
+        OPEN INPUT READINGS-FILE.
+        IF WS-READ-STATUS NOT = "00"
+            DISPLAY "READINGS.DAT NOT FOUND OR UNREADABLE - STATUS "
+                WS-READ-STATUS
+            STOP RUN
+        END-IF.
+        OPEN I-O CUSTOMER-REC-FILE.
+        OPEN OUTPUT REVIEW-FILE.
+        MOVE "CUST ID  OLD PULSES  NEW PULSES  VARIANCE  REASON"
+            TO REVIEW-REC.
+        WRITE REVIEW-REC.
+        READ READINGS-FILE NEXT RECORD AT END MOVE "Y" TO WS-EOF.
+        PERFORM UPLOAD-PARA UNTIL WS-EOF = "Y".
+        CLOSE READINGS-FILE, CUSTOMER-REC-FILE, REVIEW-FILE.
+        DISPLAY "METER READING UPLOAD COMPLETE.".
+        DISPLAY "READINGS READ    : " WS-READ-COUNT.
+        DISPLAY "RECORDS UPDATED  : " WS-UPDATE-COUNT.
+        DISPLAY "FLAGGED FOR REVIEW: " WS-FLAG-COUNT.
+        STOP RUN.
+
+        LOAD-METER-PARM-PARA.
+        OPEN INPUT METER-PARAMETER-FILE.
+        IF WS-METER-PARM-STATUS = "00"
+            READ METER-PARAMETER-FILE
+                AT END
+                    CONTINUE
+                NOT AT END
+                    MOVE MPARM-VARIANCE-LIMIT-PCT TO
+                        WS-VARIANCE-LIMIT-PCT
+                    DISPLAY "VARIANCE LIMIT TAKEN FROM PARAMETER FILE: "
+                        WS-VARIANCE-LIMIT-PCT "%"
+            END-READ
+            CLOSE METER-PARAMETER-FILE
+        END-IF.
+
+        UPLOAD-PARA.
+        ADD 1 TO WS-READ-COUNT.
+        MOVE RD-CUST-ID TO WS-CUST-REL-KEY.
+        READ CUSTOMER-REC-FILE
+            INVALID KEY
+                DISPLAY "NO CUSTOMER RECORD FOR ID " RD-CUST-ID
+                    ", READING SKIPPED"
+            NOT INVALID KEY
+                PERFORM CHECK-VARIANCE-PARA
+        END-READ.
+        READ READINGS-FILE NEXT RECORD AT END MOVE "Y" TO WS-EOF.
+
+        CHECK-VARIANCE-PARA.
+        MOVE IN-METERED-PULSES TO WS-OLD-PULSES.
+        IF WS-OLD-PULSES = 0
+            PERFORM APPLY-READING-PARA
+        ELSE
+            COMPUTE WS-VARIANCE-PCT ROUNDED =
+                FUNCTION ABS(RD-NEW-PULSES - WS-OLD-PULSES) * 100
+                    / WS-OLD-PULSES
+            IF WS-VARIANCE-PCT > WS-VARIANCE-LIMIT-PCT
+                PERFORM FLAG-READING-PARA
+            ELSE
+                PERFORM APPLY-READING-PARA
+            END-IF
+        END-IF.
+
+        APPLY-READING-PARA.
+        MOVE RD-NEW-PULSES TO IN-METERED-PULSES.
+        REWRITE IN-REC
+            INVALID KEY
+                DISPLAY "REWRITE FAILED FOR CUSTOMER ID " RD-CUST-ID
+            NOT INVALID KEY
+                ADD 1 TO WS-UPDATE-COUNT
+        END-REWRITE.
+
+        FLAG-READING-PARA.
+        ADD 1 TO WS-FLAG-COUNT.
+        MOVE RD-CUST-ID TO RV-CUST-ID.
+        MOVE WS-OLD-PULSES TO RV-OLD-PULSES.
+        MOVE RD-NEW-PULSES TO RV-NEW-PULSES.
+        MOVE WS-VARIANCE-PCT TO RV-VARIANCE-PCT.
+        MOVE "VARIANCE EXCEEDS LIMIT - HELD" TO RV-REASON.
+        WRITE REVIEW-REC FROM REVIEW-LINE.
