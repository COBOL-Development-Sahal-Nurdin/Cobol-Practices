@@ -6,11 +6,54 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 2IA07-NPM-VALIDATOR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "NPMAUDIT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-audit-status.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDMST.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS ws-stud-rel-key
+               FILE STATUS IS ws-stud-status.
        DATA DIVISION.
        FILE SECTION.
+       FD AUDIT-FILE.
+       01 AUDIT-REC PIC X(80).
+       FD STUDENT-MASTER-FILE.
+       COPY STUDMST.
        WORKING-STORAGE SECTION.
        01 num1 PIC X(10).
        01 num2 PIC 99.
+       77 ws-npm pic x(8) value spaces.
+       77 ws-npm-len pic 9(2) value 0.
+       77 ws-faculty-code pic x(2) value spaces.
+       77 ws-year-code pic 9(2) value 0.
+       77 ws-digit pic 9(1) value 0.
+       77 ws-digit-sum pic 9(3) value 0.
+       77 ws-checksum-calc pic 9(1) value 0.
+       77 ws-checksum-actual pic 9(1) value 0.
+       77 ws-idx pic 9(2) value 0.
+       77 ws-valid pic x value "Y".
+       77 ws-reason pic x(40) value spaces.
+       77 ws-log-date pic 9(8) value 0.
+       77 ws-log-time pic 9(8) value 0.
+       77 ws-stud-rel-key pic 9(8) value 0.
+       77 ws-stud-status pic xx value spaces.
+       77 ws-audit-status pic xx value spaces.
+       77 ws-course-idx pic 9(1) value 0.
+       77 ws-course-entry pic 9(2) value 0.
+       01 AUDIT-LINE.
+           02 AL-DATE PIC 9(8).
+           02 F PIC X(2) VALUE SPACES.
+           02 AL-TIME PIC 9(8).
+           02 F PIC X(2) VALUE SPACES.
+           02 AL-NPM PIC X(10).
+           02 F PIC X(2) VALUE SPACES.
+           02 AL-RESULT PIC X(5).
+           02 F PIC X(2) VALUE SPACES.
+           02 AL-REASON PIC X(40).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "***************************************************"
@@ -23,11 +66,112 @@
            DISPLAY "Masukkan NPM: " WITH NO ADVANCING
            ACCEPT num1
 
+           PERFORM VALIDATE-NPM-PARA
+           PERFORM LOG-RESULT-PARA
 
-           IF FUNCTION TRIM (num1) IS NUMERIC
+           IF ws-valid = "Y"
                MOVE FUNCTION TRIM(num1) TO num2
                DISPLAY "NPM " num2 " adalah bagian dari NPM 2IA07"
-               ELSE
-                   DISPLAY "Anda memasukkan NPM yang bukan dari 2IA07."
-            STOP RUN.
+               PERFORM MAINTAIN-STUDENT-PARA
+           ELSE
+               DISPLAY "NPM tidak valid: " ws-reason
+           END-IF
+           STOP RUN.
+
+       VALIDATE-NPM-PARA.
+           MOVE "Y" TO ws-valid.
+           MOVE SPACES TO ws-reason.
+           IF FUNCTION TRIM(num1) IS NOT NUMERIC
+               MOVE "N" TO ws-valid
+               MOVE "NPM HARUS NUMERIK" TO ws-reason
+           END-IF.
+           IF ws-valid = "Y"
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(num1)) TO ws-npm-len
+               IF ws-npm-len NOT = 8
+                   MOVE "N" TO ws-valid
+                   MOVE "NPM HARUS 8 DIGIT" TO ws-reason
+               END-IF
+           END-IF.
+           IF ws-valid = "Y"
+               MOVE FUNCTION TRIM(num1) TO ws-npm
+               MOVE ws-npm(1:2) TO ws-faculty-code
+               MOVE ws-npm(4:2) TO ws-year-code
+               IF ws-faculty-code NOT = "50" AND
+                       ws-faculty-code NOT = "51"
+                   MOVE "N" TO ws-valid
+                   MOVE "KODE FAKULTAS BUKAN TEKNIK INFORMATIKA" TO
+                       ws-reason
+               END-IF
+           END-IF.
+           IF ws-valid = "Y"
+               IF ws-year-code < 19 OR ws-year-code > 23
+                   MOVE "N" TO ws-valid
+                   MOVE "TAHUN ANGKATAN DI LUAR RENTANG KELAS 2IA07"
+                       TO ws-reason
+               END-IF
+           END-IF.
+           IF ws-valid = "Y"
+               PERFORM CHECK-CHECKSUM-PARA
+           END-IF.
+
+       CHECK-CHECKSUM-PARA.
+           MOVE 0 TO ws-digit-sum.
+           PERFORM VARYING ws-idx FROM 2 BY 1 UNTIL ws-idx > 7
+               MOVE ws-npm(ws-idx:1) TO ws-digit
+               ADD ws-digit TO ws-digit-sum
+           END-PERFORM.
+           COMPUTE ws-checksum-calc = FUNCTION MOD(ws-digit-sum, 10).
+           MOVE ws-npm(8:1) TO ws-checksum-actual.
+           IF ws-checksum-calc NOT = ws-checksum-actual
+               MOVE "N" TO ws-valid
+               MOVE "CHECKSUM NPM TIDAK COCOK" TO ws-reason
+           END-IF.
+
+       LOG-RESULT-PARA.
+           ACCEPT ws-log-date FROM DATE YYYYMMDD.
+           ACCEPT ws-log-time FROM TIME.
+           OPEN EXTEND AUDIT-FILE.
+           IF ws-audit-status = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           MOVE ws-log-date TO AL-DATE.
+           MOVE ws-log-time TO AL-TIME.
+           MOVE num1 TO AL-NPM.
+           IF ws-valid = "Y"
+               MOVE "PASS" TO AL-RESULT
+           ELSE
+               MOVE "FAIL" TO AL-RESULT
+           END-IF.
+           MOVE ws-reason TO AL-REASON.
+           WRITE AUDIT-REC FROM AUDIT-LINE.
+           CLOSE AUDIT-FILE.
+
+       MAINTAIN-STUDENT-PARA.
+           MOVE ws-npm TO ws-stud-rel-key.
+           OPEN I-O STUDENT-MASTER-FILE.
+           IF ws-stud-status = "35"
+               OPEN OUTPUT STUDENT-MASTER-FILE
+               CLOSE STUDENT-MASTER-FILE
+               OPEN I-O STUDENT-MASTER-FILE
+           END-IF.
+           MOVE ws-stud-rel-key TO st-npm.
+           DISPLAY "Masukkan nama mahasiswa: " WITH NO ADVANCING.
+           ACCEPT st-name.
+           DISPLAY "Masukkan sampai 5 kode mata kuliah yang diikuti
+      -        " (0 untuk selesai):".
+           PERFORM VARYING ws-course-idx FROM 1 BY 1
+                   UNTIL ws-course-idx > 5
+               DISPLAY "  Mata kuliah #" ws-course-idx ": "
+                   WITH NO ADVANCING
+               ACCEPT ws-course-entry
+               MOVE ws-course-entry TO st-course-code(ws-course-idx)
+           END-PERFORM.
+           WRITE student-rec
+               INVALID KEY
+                   REWRITE student-rec
+           END-WRITE.
+           CLOSE STUDENT-MASTER-FILE.
+           DISPLAY "DATA MAHASISWA DISIMPAN KE STUDENT MASTER.".
        END PROGRAM 2IA07-NPM-VALIDATOR.
