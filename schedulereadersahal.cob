@@ -6,83 +6,255 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 2IA07schedulereader.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCHEDULE-MASTER-FILE ASSIGN TO "SCHEDMST.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-sched-status.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDMST.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS ws-stud-rel-key
+               FILE STATUS IS ws-stud-status.
        DATA DIVISION.
        FILE SECTION.
+       FD SCHEDULE-MASTER-FILE.
+       COPY SCHEDMST.
+       FD STUDENT-MASTER-FILE.
+       COPY STUDMST.
        WORKING-STORAGE SECTION.
-       01 matkul pic 9(1).
+       01 matkul pic 9(2).
+       77 ws-sched-status pic xx value spaces.
+       77 ws-sched-eof pic x value "n".
+       77 ws-schedule-count pic 9(2) value 0.
+       77 ws-check-conflict pic x value "n".
+       77 ws-other-code pic 9(2) value 0.
+       77 ws-overlap pic x value "n".
+       77 ws-npm pic 9(8) value 0.
+       77 ws-stud-rel-key pic 9(8) value 0.
+       77 ws-stud-status pic xx value spaces.
+       77 ws-stud-found pic x value "n".
+       77 ws-is-enrolled pic x value "n".
+       77 ws-course-chk pic 9(1) value 0.
+       01 ws-schedule-table.
+           02 ws-schedule-entry occurs 20 times indexed by ws-sm-idx.
+               03 ws-sm-code pic 9(2).
+               03 ws-sm-name pic x(40).
+               03 ws-sm-time pic x(40).
+               03 ws-sm-room pic x(10).
+               03 ws-sm-day pic x(10).
+               03 ws-sm-start-time pic 9(4).
+               03 ws-sm-end-time pic 9(4).
        PROCEDURE DIVISION.
+       MAIN-PARA.
+            PERFORM LOAD-SCHEDULE-PARA
+            PERFORM LOOKUP-STUDENT-PARA
+            PERFORM PILIHAN-MATA-KULIAH
+            PERFORM MEMILIH-MENU
+            PERFORM CONFLICT-PROMPT-PARA
+            STOP RUN.
+
+       LOOKUP-STUDENT-PARA.
+            DISPLAY "Masukkan NPM (0 untuk lewati) : "
+                WITH NO ADVANCING.
+            ACCEPT ws-npm.
+            MOVE "n" TO ws-stud-found.
+            IF ws-npm > 0
+                MOVE ws-npm TO ws-stud-rel-key
+                OPEN INPUT STUDENT-MASTER-FILE
+                IF ws-stud-status = "00"
+                    READ STUDENT-MASTER-FILE
+                        INVALID KEY
+                            DISPLAY "NPM TIDAK DITEMUKAN DI STUDENT "
+                                "MASTER, MENAMPILKAN SEMUA MATA KULIAH"
+                        NOT INVALID KEY
+                            MOVE "y" TO ws-stud-found
+                    END-READ
+                    CLOSE STUDENT-MASTER-FILE
+                END-IF
+            END-IF.
+
+       LOAD-SCHEDULE-PARA.
+            OPEN INPUT SCHEDULE-MASTER-FILE.
+            IF ws-sched-status = "00"
+                PERFORM READ-SCHEDULE-PARA UNTIL ws-sched-eof = "y"
+                CLOSE SCHEDULE-MASTER-FILE
+            ELSE
+                PERFORM LOAD-DEFAULT-SCHEDULE-PARA
+            END-IF.
+
+       READ-SCHEDULE-PARA.
+            READ SCHEDULE-MASTER-FILE
+                AT END
+                    MOVE "y" TO ws-sched-eof
+                NOT AT END
+                    ADD 1 TO ws-schedule-count
+                    MOVE sm-course-code TO ws-sm-code(ws-schedule-count)
+                    MOVE sm-course-name TO ws-sm-name(ws-schedule-count)
+                    MOVE sm-time-slot TO ws-sm-time(ws-schedule-count)
+                    MOVE sm-room TO ws-sm-room(ws-schedule-count)
+                    MOVE sm-day TO ws-sm-day(ws-schedule-count)
+                    MOVE sm-start-time TO
+                        ws-sm-start-time(ws-schedule-count)
+                    MOVE sm-end-time TO
+                        ws-sm-end-time(ws-schedule-count)
+            END-READ.
+
+       LOAD-DEFAULT-SCHEDULE-PARA.
+      * Falls back to the original hardcoded timetable when
+      * SCHEDMST.DAT has not been supplied yet.
+            MOVE 11 TO ws-schedule-count.
+            MOVE 1  TO ws-sm-code(1).
+            MOVE "Peng. Tek. Internet dan New Media" TO ws-sm-name(1).
+            MOVE "Jam ke 2/3 atau pukul 08.30 sampai 10.30"
+                TO ws-sm-time(1).
+            MOVE "SENIN" TO ws-sm-day(1).
+            MOVE 0830 TO ws-sm-start-time(1).
+            MOVE 1030 TO ws-sm-end-time(1).
+            MOVE 2  TO ws-sm-code(2).
+            MOVE "Matematika Lanjut 1" TO ws-sm-name(2).
+            MOVE "Jam ke 4/5/6 atau pukul 10.30 smapai 13.30"
+                TO ws-sm-time(2).
+            MOVE "SELASA" TO ws-sm-day(2).
+            MOVE 1030 TO ws-sm-start-time(2).
+            MOVE 1330 TO ws-sm-end-time(2).
+            MOVE 3  TO ws-sm-code(3).
+            MOVE "Statistika 1" TO ws-sm-name(3).
+            MOVE "Jam ke 4/5/6 atau pukul 10.30 smapai 13.30"
+                TO ws-sm-time(3).
+            MOVE "RABU" TO ws-sm-day(3).
+            MOVE 1030 TO ws-sm-start-time(3).
+            MOVE 1330 TO ws-sm-end-time(3).
+            MOVE 4  TO ws-sm-code(4).
+            MOVE "Bahasa Indonesia" TO ws-sm-name(4).
+            MOVE "Jam ke 4/5/6 atau pukul 10.30 smapai 13.30"
+                TO ws-sm-time(4).
+            MOVE "KAMIS" TO ws-sm-day(4).
+            MOVE 1030 TO ws-sm-start-time(4).
+            MOVE 1330 TO ws-sm-end-time(4).
+            MOVE 5  TO ws-sm-code(5).
+            MOVE "Algoritma dan Pemrograman 3" TO ws-sm-name(5).
+            MOVE "Jam ke 4/5/6 atau pukul 10.30 smapai 13.30"
+                TO ws-sm-time(5).
+            MOVE "JUMAT" TO ws-sm-day(5).
+            MOVE 1030 TO ws-sm-start-time(5).
+            MOVE 1330 TO ws-sm-end-time(5).
+            MOVE 6  TO ws-sm-code(6).
+            MOVE "Organisasi Sistem Komputer" TO ws-sm-name(6).
+            MOVE "Jam ke 4/5/6 atau pukul 10.30 smapai 13.30"
+                TO ws-sm-time(6).
+            MOVE "SENIN" TO ws-sm-day(6).
+            MOVE 1030 TO ws-sm-start-time(6).
+            MOVE 1330 TO ws-sm-end-time(6).
+            MOVE 7  TO ws-sm-code(7).
+            MOVE "Sistem Informasi Akutansi Keuangan" TO ws-sm-name(7).
+            MOVE "Jam ke 4/5/6 atau pukul 10.30 smapai 13.30"
+                TO ws-sm-time(7).
+            MOVE "SELASA" TO ws-sm-day(7).
+            MOVE 1030 TO ws-sm-start-time(7).
+            MOVE 1330 TO ws-sm-end-time(7).
+            MOVE 8  TO ws-sm-code(8).
+            MOVE "Informatika Kesehatan" TO ws-sm-name(8).
+            MOVE "Jam ke 4/5/6 atau pukul 10.30 smapai 13.30"
+                TO ws-sm-time(8).
+            MOVE "RABU" TO ws-sm-day(8).
+            MOVE 1030 TO ws-sm-start-time(8).
+            MOVE 1330 TO ws-sm-end-time(8).
+            MOVE 9  TO ws-sm-code(9).
+            MOVE "Riset Operasional" TO ws-sm-name(9).
+            MOVE "Jam ke 4/5/6 atau pukul 10.30 smapai 13.30"
+                TO ws-sm-time(9).
+            MOVE "KAMIS" TO ws-sm-day(9).
+            MOVE 1030 TO ws-sm-start-time(9).
+            MOVE 1330 TO ws-sm-end-time(9).
+            MOVE 10 TO ws-sm-code(10).
+            MOVE "Matematika Informatika 3" TO ws-sm-name(10).
+            MOVE "Jam ke 4/5/6 atau pukul 10.30 smapai 13.30"
+                TO ws-sm-time(10).
+            MOVE "JUMAT" TO ws-sm-day(10).
+            MOVE 1030 TO ws-sm-start-time(10).
+            MOVE 1330 TO ws-sm-end-time(10).
+            MOVE 11 TO ws-sm-code(11).
+            MOVE "Struktur Data" TO ws-sm-name(11).
+            MOVE "Jam ke 4/5/6 atau pukul 10.30 smapai 13.30"
+                TO ws-sm-time(11).
+            MOVE "SENIN" TO ws-sm-day(11).
+            MOVE 1030 TO ws-sm-start-time(11).
+            MOVE 1330 TO ws-sm-end-time(11).
+
        PILIHAN-MATA-KULIAH.
             DISPLAY "----DAFTAR MATA KULIAH----"
-            DISPLAY "1. Peng. Tek. Internet dan New Media"
-            DISPLAY "2. Matematika Lanjut 1"
-            DISPLAY "3. Statistika 1"
-            DISPLAY "4. Bahasa Indonesia"
-            DISPLAY "5. Algoritma dan Pemrograman 3"
-            DISPLAY "6. Organisasi Sistem Komputer"
-            DISPLAY "7. Sistem Informasi Akutansi Keuangan"
-            DISPLAY "8. Informatika Kesehatan"
-            DISPLAY "9. Riset Operasional"
-            DISPLAY "10. Matematika Informatika 3"
-            DISPLAY "11. Struktur Data"
-            DISPLAY "Masukkan pilihan mata kuliah (1-11) : ".
+            IF ws-stud-found = "y"
+                DISPLAY "(Mata kuliah yang diikuti oleh " st-name ")"
+            END-IF
+            PERFORM VARYING ws-sm-idx FROM 1 BY 1
+                    UNTIL ws-sm-idx > ws-schedule-count
+                IF ws-stud-found = "y"
+                    PERFORM CHECK-ENROLLED-PARA
+                ELSE
+                    MOVE "y" TO ws-is-enrolled
+                END-IF
+                IF ws-is-enrolled = "y"
+                    DISPLAY ws-sm-idx ". " ws-sm-name(ws-sm-idx)
+                END-IF
+            END-PERFORM
+            DISPLAY "Masukkan pilihan mata kuliah (1-"
+                ws-schedule-count ") : " WITH NO ADVANCING.
             ACCEPT matkul.
 
+       CHECK-ENROLLED-PARA.
+            MOVE "n" TO ws-is-enrolled.
+            PERFORM VARYING ws-course-chk FROM 1 BY 1
+                    UNTIL ws-course-chk > 5
+                IF st-course-code(ws-course-chk) = ws-sm-code(ws-sm-idx)
+                    MOVE "y" TO ws-is-enrolled
+                END-IF
+            END-PERFORM.
 
        MEMILIH-MENU.
-           IF matkul = 1 GO TO Matkul-1.
-           IF matkul = 2 GO TO Matkul-2.
-           IF matkul = 3 GO TO Matkul-3.
-           IF matkul = 4 GO TO Matkul-4.
-           IF matkul = 5 GO TO Matkul-5.
-           IF matkul = 6 GO TO Matkul-6.
-           IF matkul = 7 GO TO Matkul-7.
-           IF matkul = 8 GO TO Matkul-8.
-           IF matkul = 9 GO TO Matkul-9.
-           IF matkul = 10 GO TO Matkul-10.
-           IF matkul = 11 GO TO Matkul-11.
-       Matkul-1.
-           DISPLAY "Peng. Tek. Internet dan New Media"
-           DISPLAY "Jam ke 2/3 atau pukul 08.30 sampai 10.30"
-           STOP RUN.
-       Matkul-2.
-           DISPLAY "Matematika Lanjut 1"
-           DISPLAY "Jam ke 4/5/6 atau pukul 10.30 smapai 13.30"
-           STOP RUN.
-       Matkul-3.
-           DISPLAY "Statistika 1"
-           DISPLAY "Jam ke 4/5/6 atau pukul 10.30 smapai 13.30"
-           STOP RUN.
-       Matkul-4.
-           DISPLAY "Bahasa Indonesia"
-           DISPLAY "Jam ke 4/5/6 atau pukul 10.30 smapai 13.30"
-           STOP RUN.
-       Matkul-5.
-           DISPLAY "Algoritma dan Pemrograman 3"
-           DISPLAY "Jam ke 4/5/6 atau pukul 10.30 smapai 13.30"
-           STOP RUN.
-       Matkul-6.
-           DISPLAY "Organisasi Sistem Komputer"
-           DISPLAY "Jam ke 4/5/6 atau pukul 10.30 smapai 13.30"
-           STOP RUN.
-       Matkul-7.
-           DISPLAY "Sistem Informasi Akutansi Keuangan"
-           DISPLAY "Jam ke 4/5/6 atau pukul 10.30 smapai 13.30"
-           STOP RUN.
-       Matkul-8.
-           DISPLAY "Informatika Kesehatan"
-           DISPLAY "Jam ke 4/5/6 atau pukul 10.30 smapai 13.30"
-           STOP RUN.
-       Matkul-9.
-           DISPLAY "Riset Operasional"
-           DISPLAY "Jam ke 4/5/6 atau pukul 10.30 smapai 13.30"
-           STOP RUN.
-       Matkul-10.
-           DISPLAY "Matematika Informatika 3"
-           DISPLAY "Jam ke 4/5/6 atau pukul 10.30 smapai 13.30"
-           STOP RUN.
-       Matkul-11.
-           DISPLAY "Struktur Data"
-           DISPLAY "Jam ke 4/5/6 atau pukul 10.30 smapai 13.30"
-           STOP RUN.
-       Selesai.
-           STOP RUN.
+           IF matkul > 0 AND matkul <= ws-schedule-count
+               DISPLAY ws-sm-name(matkul)
+               DISPLAY ws-sm-time(matkul)
+               DISPLAY "Hari: " ws-sm-day(matkul)
+               DISPLAY "Ruang: " ws-sm-room(matkul)
+           ELSE
+               DISPLAY "Pilihan tidak valid"
+           END-IF.
+
+       CONFLICT-PROMPT-PARA.
+           IF matkul > 0 AND matkul <= ws-schedule-count
+               DISPLAY "Cek bentrok jadwal dengan mata kuliah lain? ("
+                   "Y/N): " WITH NO ADVANCING
+               ACCEPT ws-check-conflict
+               IF ws-check-conflict = "Y" OR ws-check-conflict = "y"
+                   DISPLAY "Masukkan nomor mata kuliah kedua: "
+                       WITH NO ADVANCING
+                   ACCEPT ws-other-code
+                   IF ws-other-code > 0
+                           AND ws-other-code <= ws-schedule-count
+                       PERFORM CONFLICT-CHECK-PARA
+                   ELSE
+                       DISPLAY "Pilihan tidak valid"
+                   END-IF
+               END-IF
+           END-IF.
+
+       CONFLICT-CHECK-PARA.
+           MOVE "n" TO ws-overlap.
+           IF ws-sm-day(matkul) = ws-sm-day(ws-other-code)
+               IF ws-sm-start-time(matkul) <
+                       ws-sm-end-time(ws-other-code)
+                   AND ws-sm-start-time(ws-other-code) <
+                       ws-sm-end-time(matkul)
+                   MOVE "y" TO ws-overlap
+               END-IF
+           END-IF.
+           IF ws-overlap = "y"
+               DISPLAY ws-sm-name(matkul) " DAN "
+                   ws-sm-name(ws-other-code) " BENTROK JADWAL ("
+                   ws-sm-day(matkul) ")"
+           ELSE
+               DISPLAY ws-sm-name(matkul) " DAN "
+                   ws-sm-name(ws-other-code) " TIDAK BENTROK"
+           END-IF.
