@@ -10,7 +10,21 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        77 dewa pic 9(2).
+       77 ws-keyword pic x(30) value spaces.
+       77 ws-keyword-upper pic x(30) value spaces.
+       77 ws-keyword-len pic 9(2) value 0.
+       77 ws-power-upper pic x(60) value spaces.
+       77 ws-pos pic 9(3) value 0.
+       77 ws-search-found pic x value "n".
+       77 ws-invalid-count pic 9(3) value 0.
+       77 ws-max-invalid pic 9(3) value 10.
+       01 ws-dewa-table.
+           02 ws-dewa-entry occurs 10 times indexed by ws-d-idx.
+               03 ws-dewa-name pic x(20).
+               03 ws-dewa-power pic x(60).
        PROCEDURE DIVISION.
+       MAIN-ENTRY.
+           PERFORM LOAD-DEWA-PARA.
        PILIHAN-MATA-KULIAH.
             DISPLAY "----DAFTAR DEWA DEWI YUNANI----"
             DISPLAY "1. Zeus"
@@ -23,6 +37,8 @@
             DISPLAY "8. Apollo"
             DISPLAY "9. Hephaestus"
             DISPLAY "10. Artemis"
+            DISPLAY "11. Tampilkan semua dewa"
+            DISPLAY "12. Cari dewa berdasarkan kata kunci kekuatan"
             DISPLAY "Masukkan pilihan untuk melihat kekuatannya : ".
             ACCEPT dewa.
        MEMILIH-MENU.
@@ -36,6 +52,16 @@
            IF dewa = 8 GO TO DEWA-8.
            IF dewa = 9 GO TO DEWA-9.
            IF dewa = 10 GO TO DEWA-10.
+           IF dewa = 11 GO TO LIST-ALL-PARA.
+           IF dewa = 12 GO TO SEARCH-KEYWORD-PARA.
+           ADD 1 TO ws-invalid-count.
+           IF ws-invalid-count > ws-max-invalid
+               DISPLAY "TERLALU BANYAK PILIHAN TIDAK VALID - PROGRAM D
+      -            "IHENTIKAN."
+               STOP RUN
+           END-IF.
+           DISPLAY "Pilihan tidak valid".
+           GO TO PILIHAN-MATA-KULIAH.
        DEWA-1.
            DISPLAY "Zeus"
            DISPLAY "Kekuatan: Langit,iklim, cuaca, dan takdir."
@@ -76,3 +102,74 @@
            DISPLAY "Artemis"
            DISPLAY "Kekuatan: Memanah kesucian dan kesuburan."
            STOP RUN.
+
+       LOAD-DEWA-PARA.
+           MOVE "Zeus" TO ws-dewa-name(1).
+           MOVE "Langit,iklim, cuaca, dan takdir." TO
+               ws-dewa-power(1).
+           MOVE "Poseidon" TO ws-dewa-name(2).
+           MOVE "Gempa bumi, badai dan bawah laut." TO
+               ws-dewa-power(2).
+           MOVE "Ares" TO ws-dewa-name(3).
+           MOVE "Berkuasa atas alat-alat perang." TO
+               ws-dewa-power(3).
+           MOVE "Hera" TO ws-dewa-name(4).
+           MOVE "Perlindungan bagi kelahiran." TO ws-dewa-power(4).
+           MOVE "Hermes" TO ws-dewa-name(5).
+           MOVE "Pengantar pesan dua dunia." TO ws-dewa-power(5).
+           MOVE "Aphrodite" TO ws-dewa-name(6).
+           MOVE "Kecantikan, bujuk rayu, kebahagiaan." TO
+               ws-dewa-power(6).
+           MOVE "Athena" TO ws-dewa-name(7).
+           MOVE "Seni, keindahan jiwa dan dewi kepandaian." TO
+               ws-dewa-power(7).
+           MOVE "Apollo" TO ws-dewa-name(8).
+           MOVE "mengatur pergerakan matahari di langit." TO
+               ws-dewa-power(8).
+           MOVE "Hephaestus" TO ws-dewa-name(9).
+           MOVE "Mengolah besi, membuat benda luar biasa" TO
+               ws-dewa-power(9).
+           MOVE "Artemis" TO ws-dewa-name(10).
+           MOVE "Memanah kesucian dan kesuburan." TO
+               ws-dewa-power(10).
+
+       LIST-ALL-PARA.
+           DISPLAY "----SEMUA DEWA DEWI YUNANI----"
+           PERFORM VARYING ws-d-idx FROM 1 BY 1 UNTIL ws-d-idx > 10
+               DISPLAY ws-dewa-name(ws-d-idx)
+               DISPLAY "Kekuatan: " ws-dewa-power(ws-d-idx)
+           END-PERFORM.
+           STOP RUN.
+
+       SEARCH-KEYWORD-PARA.
+           DISPLAY "Masukkan kata kunci kekuatan (misal: laut, peran
+      -        "g) : " WITH NO ADVANCING.
+           ACCEPT ws-keyword.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(ws-keyword)) TO
+               ws-keyword-upper.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(ws-keyword)) TO
+               ws-keyword-len.
+           MOVE "n" TO ws-search-found.
+           IF ws-keyword-len > 0
+               PERFORM VARYING ws-d-idx FROM 1 BY 1
+                       UNTIL ws-d-idx > 10
+                   MOVE FUNCTION UPPER-CASE(ws-dewa-power(ws-d-idx))
+                       TO ws-power-upper
+                   PERFORM VARYING ws-pos FROM 1 BY 1
+                           UNTIL ws-pos > (61 - ws-keyword-len)
+                       IF ws-power-upper(ws-pos:ws-keyword-len) =
+                               ws-keyword-upper(1:ws-keyword-len)
+                           DISPLAY ws-dewa-name(ws-d-idx)
+                           DISPLAY "Kekuatan: "
+                               ws-dewa-power(ws-d-idx)
+                           MOVE "y" TO ws-search-found
+                           MOVE 99 TO ws-pos
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+           IF ws-search-found = "n"
+               DISPLAY "Tidak ditemukan dewa dengan kata kunci terse
+      -            "but"
+           END-IF.
+           STOP RUN.
