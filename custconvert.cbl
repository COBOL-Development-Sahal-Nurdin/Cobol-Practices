@@ -0,0 +1,105 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: One-time conversion of a legacy sequential ELEC_REC.DAT
+      *          (the format Q15/Q15R/Q15M/Q15U used before they moved
+      *          to RELATIVE organization keyed by customer ID) into the
+      *          new RELATIVE-organization layout those programs now
+      *          require. Reads the old file under its current name and
+      *          writes the converted copy to ELEC_REC.NEW so the
+      *          original is never touched by this program.
+      *
+      *          CUT-OVER PROCEDURE:
+      *            1. Stop all programs that open ELEC_REC.DAT.
+      *            2. Run this program. It reads ELEC_REC.DAT (expected
+      *               ORGANIZATION SEQUENTIAL) and writes ELEC_REC.NEW
+      *               (ORGANIZATION RELATIVE, keyed by customer ID).
+      *            3. Rename ELEC_REC.DAT to a backup name, then rename
+      *               ELEC_REC.NEW to ELEC_REC.DAT.
+      *            4. Resume normal operations.
+      * Tectonics: cobc
+      ******************************************************************
+        IDENTIFICATION DIVISION.
+           PROGRAM-ID. Q15CONV.
+        ENVIRONMENT DIVISION.
+         CONFIGURATION SECTION.
+                SOURCE-COMPUTER. IBM PC.
+                OBJECT-COMPUTER. IBM PC.
+         INPUT-OUTPUT SECTION.
+          SELECT OLD-CUSTOMER-FILE ASSIGN TO "ELEC_REC.DAT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-OLD-STATUS.
+          SELECT NEW-CUSTOMER-FILE ASSIGN TO "ELEC_REC.NEW"
+            ORGANIZATION IS RELATIVE
+            ACCESS MODE IS DYNAMIC
+            RELATIVE KEY IS WS-NEW-REL-KEY
+            FILE STATUS IS WS-NEW-STATUS.
+
+        DATA DIVISION.
+          FILE SECTION.
+        FD    OLD-CUSTOMER-FILE.
+        COPY CUSTREC.
+        FD    NEW-CUSTOMER-FILE.
+        01    NEW-CUST-REC.
+                02  NC-CUST-ID PIC 999999.
+                02  NC-CUST-NAME PIC A(20).
+                02  NC-CUST-ADDRESS PIC X(30).
+                02  NC-METERED-PULSES PIC 9(4).
+                02  NC-MTRNO PIC 9(6).
+                02  NC-ACTIVE PIC X VALUE "Y".
+
+          WORKING-STORAGE SECTION.
+        77    WS-OLD-STATUS PIC XX VALUE SPACES.
+        77    WS-NEW-STATUS PIC XX VALUE SPACES.
+        77    WS-NEW-REL-KEY PIC 9(6) VALUE 0.
+        77    WS-EOF PIC X VALUE "N".
+        77    WS-READ-COUNT PIC 9(6) VALUE 0.
+        77    WS-CONVERT-COUNT PIC 9(6) VALUE 0.
+        77    WS-SKIP-COUNT PIC 9(6) VALUE 0.
+
+        PROCEDURE DIVISION.
+        MAIN-PARA.
+        DISPLAY "----ELEC_REC.DAT SEQUENTIAL-TO-RELATIVE CONVERSION---".
+        OPEN INPUT OLD-CUSTOMER-FILE.
+        IF WS-OLD-STATUS NOT = "00"
+            DISPLAY "ELEC_REC.DAT NOT FOUND OR UNREADABLE - STATUS "
+                WS-OLD-STATUS
+            STOP RUN
+        END-IF.
+        OPEN OUTPUT NEW-CUSTOMER-FILE.
+        IF WS-NEW-STATUS NOT = "00"
+            DISPLAY "UNABLE TO CREATE ELEC_REC.NEW - STATUS "
+                WS-NEW-STATUS
+            CLOSE OLD-CUSTOMER-FILE
+            STOP RUN
+        END-IF.
+        READ OLD-CUSTOMER-FILE NEXT RECORD AT END MOVE "Y" TO WS-EOF.
+        PERFORM CONVERT-PARA UNTIL WS-EOF = "Y".
+        CLOSE OLD-CUSTOMER-FILE, NEW-CUSTOMER-FILE.
+        DISPLAY "RECORDS READ     : " WS-READ-COUNT.
+        DISPLAY "RECORDS CONVERTED: " WS-CONVERT-COUNT.
+        DISPLAY "RECORDS SKIPPED  : " WS-SKIP-COUNT.
+        DISPLAY "CONVERTED FILE WRITTEN TO ELEC_REC.NEW.".
+        DISPLAY "STOP THE BILLING PROGRAMS (IF NOT ALREADY STOPPED), R
+      -    "ENAME ELEC_REC.DAT TO A BACKUP NAME, THEN RENAME ELEC_REC.
+      -    "NEW TO ELEC_REC.DAT BEFORE RESUMING.".
+        STOP RUN.
+
+        CONVERT-PARA.
+        ADD 1 TO WS-READ-COUNT.
+        MOVE IN-CUST-ID TO WS-NEW-REL-KEY.
+        MOVE IN-CUST-ID TO NC-CUST-ID.
+        MOVE IN-CUST-NAME TO NC-CUST-NAME.
+        MOVE IN-CUST-ADDRESS TO NC-CUST-ADDRESS.
+        MOVE IN-METERED-PULSES TO NC-METERED-PULSES.
+        MOVE IN-MTRNO TO NC-MTRNO.
+        MOVE IN-ACTIVE TO NC-ACTIVE.
+        WRITE NEW-CUST-REC
+            INVALID KEY
+                DISPLAY "DUPLICATE CUSTOMER ID " IN-CUST-ID
+                    " - SKIPPED DURING CONVERSION"
+                ADD 1 TO WS-SKIP-COUNT
+            NOT INVALID KEY
+                ADD 1 TO WS-CONVERT-COUNT
+        END-WRITE.
+        READ OLD-CUSTOMER-FILE NEXT RECORD AT END MOVE "Y" TO WS-EOF.
