@@ -0,0 +1,105 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reprint a single customer's electricity bill from
+      *          ELEC_REC.DAT without re-running the whole Q15 batch.
+      * Tectonics: cobc
+      ******************************************************************
+        IDENTIFICATION DIVISION.
+           PROGRAM-ID. Q15R.
+        ENVIRONMENT DIVISION.
+         CONFIGURATION SECTION.
+                SOURCE-COMPUTER. IBM PC.
+                OBJECT-COMPUTER. IBM PC.
+         INPUT-OUTPUT SECTION.
+          SELECT CUSTOMER-REC-FILE ASSIGN TO "ELEC_REC.DAT"
+            ORGANIZATION IS RELATIVE
+            ACCESS MODE IS DYNAMIC
+            RELATIVE KEY IS WS-CUST-REL-KEY
+            FILE STATUS IS WS-CUST-STATUS.
+          SELECT OUT-FILE ASSIGN TO "ELECBILL.TXT".
+
+        DATA DIVISION.
+          FILE SECTION.
+        FD    CUSTOMER-REC-FILE.
+        COPY CUSTREC.
+        FD    OUT-FILE.
+        01    OUT-REC PIC X(80).
+
+          WORKING-STORAGE SECTION.
+        77    WS-CUST-REL-KEY PIC 9(6) VALUE 0.
+        77    WS-CUST-STATUS PIC XX VALUE SPACES.
+        77    WS-REQ-CUST-ID PIC 9(6) VALUE 0.
+        77    WS-FOUND PIC X VALUE "N".
+        COPY BILLFMT.
+        PROCEDURE DIVISION.
+        MAIN-PARA.
+        DISPLAY "----ELECTRICITY BILL REPRINT----".
+        DISPLAY "ENTER CUSTOMER ID TO REPRINT: " WITH NO ADVANCING.
+        ACCEPT WS-REQ-CUST-ID.
+        MOVE WS-REQ-CUST-ID TO WS-CUST-REL-KEY.
+        OPEN INPUT CUSTOMER-REC-FILE.
+        IF WS-CUST-STATUS NOT = "00"
+            DISPLAY "ELEC_REC.DAT NOT FOUND OR UNREADABLE - STATUS "
+                WS-CUST-STATUS
+        ELSE
+            READ CUSTOMER-REC-FILE
+                INVALID KEY
+                    DISPLAY "NO CUSTOMER RECORD FOUND FOR ID "
+                        WS-REQ-CUST-ID
+                NOT INVALID KEY
+                    MOVE "Y" TO WS-FOUND
+            END-READ
+            CLOSE CUSTOMER-REC-FILE
+        END-IF.
+        IF WS-FOUND = "Y" AND IN-ACTIVE = "N"
+            DISPLAY "CUSTOMER ID " WS-REQ-CUST-ID
+                " IS DEACTIVATED - REPRINT REFUSED"
+            MOVE "N" TO WS-FOUND
+        END-IF.
+        IF WS-FOUND = "Y"
+            PERFORM REPRINT-PARA
+        END-IF.
+        STOP RUN.
+
+        REPRINT-PARA.
+        DISPLAY "NOTE: A REPRINTED BILL RECOMPUTES THE FLAT TARIFF O
+      -        "NLY. IF THE ORIGINAL BILL INCLUDED A PRIOR-ARREARS BA
+      -        "LANCE, THAT AMOUNT IS ALREADY DRAINED FROM ARREARS.DA
+      -        "T AND WILL NOT APPEAR HERE - THE REPRINTED TOTAL MAY
+      -        "NOT MATCH THE ORIGINAL BILL.".
+        DISPLAY "PLS. ENTER CURRENT DATE".
+        ACCEPT CURR-MONTH.
+        DISPLAY "PLS. ENTER THE MONTH FOR WHICH BILL HAS TO BE GENER
+      -        "ATED .....(EX. JAN, 2001)".
+        ACCEPT BILL-MONTH.
+        OPEN EXTEND OUT-FILE.
+        PERFORM HEADER-PARA.
+        MOVE IN-CUST-ADDRESS TO ADDR.
+        WRITE OUT-REC FROM ADDRESS-LINE.
+        MOVE IN-CUST-ID TO CUST-ID OF CUST-ID-LINE.
+        WRITE OUT-REC FROM CUST-ID-LINE.
+        WRITE OUT-REC FROM HEADING1.
+        WRITE OUT-REC FROM TITLE-LINE.
+        WRITE OUT-REC FROM HEADING1.
+        MOVE IN-CUST-NAME TO CUST-NAME.
+        MOVE IN-METERED-PULSES TO METRED-PULSES.
+        MOVE IN-MTRNO TO METER-NO.
+        MOVE IN-METERED-PULSES TO PULSES.
+        PERFORM CHARGE-CALC-PARA.
+        MOVE CHARGES TO BILL-DUE.
+        COMPUTE CHARGES = CHARGES + CHARGES * 0.10
+            ON SIZE ERROR MOVE "Y" TO WS-CALC-OVERFLOW
+        END-COMPUTE.
+        MOVE CHARGES TO LATE-BILL.
+        IF WS-CALC-OVERFLOW = "Y"
+            DISPLAY "WARNING: CHARGE CALCULATION OVERFLOWED FOR CUST
+      -            "OMER ID " IN-CUST-ID
+        END-IF.
+        WRITE OUT-REC FROM OUT-FORMAT.
+        PERFORM FOOTER-PARA.
+        WRITE OUT-REC FROM HEADING1 AFTER ADVANCING PAGE.
+        CLOSE OUT-FILE.
+        DISPLAY "BILL REPRINTED FOR CUSTOMER ID " IN-CUST-ID.
+
+        COPY BILLCALC.
