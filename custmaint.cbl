@@ -0,0 +1,134 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Maintain the customer master (ELEC_REC.DAT) - add a
+      *          new customer, update an existing customer's address
+      *          or meter number, and deactivate a closed account,
+      *          without disturbing the record layout Q15 reads.
+      * Tectonics: cobc
+      ******************************************************************
+        IDENTIFICATION DIVISION.
+           PROGRAM-ID. Q15M.
+        ENVIRONMENT DIVISION.
+         CONFIGURATION SECTION.
+                SOURCE-COMPUTER. IBM PC.
+                OBJECT-COMPUTER. IBM PC.
+         INPUT-OUTPUT SECTION.
+          SELECT CUSTOMER-REC-FILE ASSIGN TO "ELEC_REC.DAT"
+            ORGANIZATION IS RELATIVE
+            ACCESS MODE IS DYNAMIC
+            RELATIVE KEY IS WS-CUST-REL-KEY
+            FILE STATUS IS WS-CUST-STATUS.
+
+        DATA DIVISION.
+          FILE SECTION.
+        FD    CUSTOMER-REC-FILE.
+        COPY CUSTREC.
+
+          WORKING-STORAGE SECTION.
+        77    WS-CUST-REL-KEY PIC 9(6) VALUE 0.
+        77    WS-CUST-STATUS PIC XX VALUE SPACES.
+        77    WS-CHOICE PIC 9 VALUE 0.
+        77    WS-DONE PIC X VALUE "N".
+        77    WS-NEW-ADDRESS PIC X(30) VALUE SPACES.
+        77    WS-NEW-MTRNO PIC 9(6) VALUE 0.
+
+        PROCEDURE DIVISION.
+        MAIN-PARA.
+        OPEN I-O CUSTOMER-REC-FILE.
+        IF WS-CUST-STATUS = "35"
+            OPEN OUTPUT CUSTOMER-REC-FILE
+            CLOSE CUSTOMER-REC-FILE
+            OPEN I-O CUSTOMER-REC-FILE
+        END-IF.
+        PERFORM UNTIL WS-DONE = "Y"
+            PERFORM MENU-PARA
+        END-PERFORM.
+        CLOSE CUSTOMER-REC-FILE.
+        STOP RUN.
+
+        MENU-PARA.
+        DISPLAY "----CUSTOMER MASTER MAINTENANCE----".
+        DISPLAY "1. ADD NEW CUSTOMER".
+        DISPLAY "2. UPDATE ADDRESS / METER NUMBER".
+        DISPLAY "3. DEACTIVATE ACCOUNT".
+        DISPLAY "4. EXIT".
+        DISPLAY "ENTER CHOICE: " WITH NO ADVANCING.
+        ACCEPT WS-CHOICE.
+        EVALUATE WS-CHOICE
+            WHEN 1 PERFORM ADD-CUSTOMER-PARA
+            WHEN 2 PERFORM UPDATE-CUSTOMER-PARA
+            WHEN 3 PERFORM DEACTIVATE-CUSTOMER-PARA
+            WHEN 4 MOVE "Y" TO WS-DONE
+            WHEN OTHER DISPLAY "INVALID CHOICE, PLS. TRY AGAIN"
+        END-EVALUATE.
+
+        ADD-CUSTOMER-PARA.
+        DISPLAY "ENTER NEW CUSTOMER ID: " WITH NO ADVANCING.
+        ACCEPT IN-CUST-ID.
+        MOVE IN-CUST-ID TO WS-CUST-REL-KEY.
+        DISPLAY "ENTER CUSTOMER NAME: " WITH NO ADVANCING.
+        ACCEPT IN-CUST-NAME.
+        DISPLAY "ENTER CUSTOMER ADDRESS: " WITH NO ADVANCING.
+        ACCEPT IN-CUST-ADDRESS.
+        DISPLAY "ENTER METER NUMBER: " WITH NO ADVANCING.
+        ACCEPT IN-MTRNO.
+        MOVE 0 TO IN-METERED-PULSES.
+        MOVE "Y" TO IN-ACTIVE.
+        WRITE IN-REC
+            INVALID KEY
+                DISPLAY "CUSTOMER ID " IN-CUST-ID " ALREADY EXISTS"
+            NOT INVALID KEY
+                DISPLAY "CUSTOMER " IN-CUST-ID " ADDED"
+        END-WRITE.
+
+        UPDATE-CUSTOMER-PARA.
+        DISPLAY "ENTER CUSTOMER ID TO UPDATE: " WITH NO ADVANCING.
+        ACCEPT WS-CUST-REL-KEY.
+        READ CUSTOMER-REC-FILE
+            INVALID KEY
+                DISPLAY "NO CUSTOMER RECORD FOUND FOR ID "
+                    WS-CUST-REL-KEY
+            NOT INVALID KEY
+                PERFORM UPDATE-FIELDS-PARA
+        END-READ.
+
+        UPDATE-FIELDS-PARA.
+        DISPLAY "ENTER NEW ADDRESS (BLANK TO KEEP CURRENT): "
+            WITH NO ADVANCING.
+        MOVE SPACES TO WS-NEW-ADDRESS.
+        ACCEPT WS-NEW-ADDRESS.
+        IF WS-NEW-ADDRESS NOT = SPACES
+            MOVE WS-NEW-ADDRESS TO IN-CUST-ADDRESS
+        END-IF.
+        DISPLAY "ENTER NEW METER NUMBER (0 TO KEEP CURRENT): "
+            WITH NO ADVANCING.
+        MOVE 0 TO WS-NEW-MTRNO.
+        ACCEPT WS-NEW-MTRNO.
+        IF WS-NEW-MTRNO NOT = 0
+            MOVE WS-NEW-MTRNO TO IN-MTRNO
+        END-IF.
+        REWRITE IN-REC
+            INVALID KEY
+                DISPLAY "REWRITE FAILED FOR CUSTOMER ID " IN-CUST-ID
+            NOT INVALID KEY
+                DISPLAY "CUSTOMER " IN-CUST-ID " UPDATED"
+        END-REWRITE.
+
+        DEACTIVATE-CUSTOMER-PARA.
+        DISPLAY "ENTER CUSTOMER ID TO DEACTIVATE: " WITH NO ADVANCING.
+        ACCEPT WS-CUST-REL-KEY.
+        READ CUSTOMER-REC-FILE
+            INVALID KEY
+                DISPLAY "NO CUSTOMER RECORD FOUND FOR ID "
+                    WS-CUST-REL-KEY
+            NOT INVALID KEY
+                MOVE "N" TO IN-ACTIVE
+                REWRITE IN-REC
+                    INVALID KEY
+                        DISPLAY "REWRITE FAILED FOR CUSTOMER ID "
+                            IN-CUST-ID
+                    NOT INVALID KEY
+                        DISPLAY "CUSTOMER " IN-CUST-ID " DEACTIVATED"
+                END-REWRITE
+        END-READ.
