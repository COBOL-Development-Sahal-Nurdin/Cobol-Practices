@@ -0,0 +1,171 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Bucket outstanding customers into current / 1-15 days
+      *          / over 15 days late, off PAYSTAT.DAT (issue date and
+      *          paid flag per customer), so collections knows who to
+      *          chase instead of every bill just showing LATE-BILL.
+      * Tectonics: cobc
+      ******************************************************************
+        IDENTIFICATION DIVISION.
+           PROGRAM-ID. Q15A.
+        ENVIRONMENT DIVISION.
+         CONFIGURATION SECTION.
+                SOURCE-COMPUTER. IBM PC.
+                OBJECT-COMPUTER. IBM PC.
+         INPUT-OUTPUT SECTION.
+          SELECT PAYSTAT-FILE ASSIGN TO "PAYSTAT.DAT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-PAYSTAT-STATUS.
+          SELECT AGING-FILE ASSIGN TO "AGING.TXT".
+          SELECT ARREARS-FILE ASSIGN TO "ARREARS.DAT"
+            ORGANIZATION IS RELATIVE
+            ACCESS MODE IS DYNAMIC
+            RELATIVE KEY IS WS-ARR-REL-KEY
+            FILE STATUS IS WS-ARREARS-STATUS.
+
+        DATA DIVISION.
+          FILE SECTION.
+        FD    PAYSTAT-FILE.
+        01    PAYSTAT-REC.
+                02  PS-CUST-ID PIC 9(6).
+                02  PS-CUST-NAME PIC A(20).
+                02  PS-ISSUE-DATE PIC 9(8).
+                02  PS-AMOUNT PIC 9(6)V99.
+                02  PS-PAID-FLAG PIC X.
+        FD    AGING-FILE.
+        01    AGING-REC PIC X(80).
+        FD    ARREARS-FILE.
+        01    ARREARS-REC.
+                02  ARR-CUST-ID PIC 999999.
+                02  ARR-BALANCE PIC 9(6)V99.
+
+          WORKING-STORAGE SECTION.
+        77    WS-ARREARS-STATUS PIC XX VALUE SPACES.
+        77    WS-ARR-REL-KEY PIC 9(6) VALUE 0.
+        77    WS-PAYSTAT-STATUS PIC XX VALUE SPACES.
+        77    WS-EOF PIC X VALUE "N".
+        77    WS-TODAY-DATE PIC 9(8) VALUE 0.
+        77    WS-TODAY-INT PIC 9(9) VALUE 0.
+        77    WS-ISSUE-INT PIC 9(9) VALUE 0.
+        77    WS-DAYS-LATE PIC S9(5) VALUE 0.
+        77    WS-BUCKET PIC X(12) VALUE SPACES.
+        77    WS-CURRENT-COUNT PIC 9(6) VALUE 0.
+        77    WS-CURRENT-AMT PIC 9(8)V99 VALUE 0.
+        77    WS-BUCKET1-COUNT PIC 9(6) VALUE 0.
+        77    WS-BUCKET1-AMT PIC 9(8)V99 VALUE 0.
+        77    WS-BUCKET2-COUNT PIC 9(6) VALUE 0.
+        77    WS-BUCKET2-AMT PIC 9(8)V99 VALUE 0.
+        77    HEADING1 PIC X(80) VALUE ALL "-".
+        01    AGING-TITLE-LINE PIC X(80) VALUE
+            "CUST ID  CUST NAME             ISSUE DATE  AMOUNT     D
+      -    "AYS LATE  BUCKET".
+        01    AGING-DETAIL-LINE.
+                02  AG-CUST-ID PIC 9(6).
+                02  F PIC X(2) VALUE SPACES.
+                02  AG-CUST-NAME PIC A(20).
+                02  F PIC X(2) VALUE SPACES.
+                02  AG-ISSUE-DATE PIC 9(8).
+                02  F PIC X(2) VALUE SPACES.
+                02  AG-AMOUNT PIC Z(6)9.99.
+                02  F PIC X(2) VALUE SPACES.
+                02  AG-DAYS-LATE PIC -(5)9.
+                02  F PIC X(2) VALUE SPACES.
+                02  AG-BUCKET PIC X(12).
+        01    AGING-SUMMARY-LINE.
+                02  AS-LABEL PIC X(20).
+                02  AS-COUNT PIC Z(5)9.
+                02  F PIC X(3) VALUE " / ".
+                02  AS-AMOUNT PIC Z(7)9.99.
+
+        PROCEDURE DIVISION.
+        MAIN-PARA.
+        ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+        OPEN INPUT PAYSTAT-FILE.
+        IF WS-PAYSTAT-STATUS NOT = "00"
+            DISPLAY "PAYSTAT.DAT NOT FOUND OR UNREADABLE - STATUS "
+                WS-PAYSTAT-STATUS
+            STOP RUN
+        END-IF.
+        OPEN OUTPUT AGING-FILE.
+        PERFORM OPEN-ARREARS-PARA.
+        WRITE AGING-REC FROM AGING-TITLE-LINE.
+        READ PAYSTAT-FILE NEXT RECORD AT END MOVE "Y" TO WS-EOF.
+        PERFORM AGE-PARA UNTIL WS-EOF = "Y".
+        PERFORM SUMMARY-PARA.
+        CLOSE PAYSTAT-FILE, AGING-FILE, ARREARS-FILE.
+        DISPLAY "AGING REPORT WRITTEN TO AGING.TXT.".
+        DISPLAY "ARREARS.DAT UPDATED WITH OUTSTANDING BALANCES.".
+        STOP RUN.
+
+        OPEN-ARREARS-PARA.
+        OPEN I-O ARREARS-FILE.
+        IF WS-ARREARS-STATUS NOT = "00"
+            OPEN OUTPUT ARREARS-FILE
+            CLOSE ARREARS-FILE
+            OPEN I-O ARREARS-FILE
+        END-IF.
+
+        AGE-PARA.
+        IF PS-PAID-FLAG NOT = "Y"
+            PERFORM BUCKET-PARA
+            PERFORM WRITE-DETAIL-PARA
+            PERFORM UPDATE-ARREARS-PARA
+        END-IF.
+        READ PAYSTAT-FILE NEXT RECORD AT END MOVE "Y" TO WS-EOF.
+
+        UPDATE-ARREARS-PARA.
+        MOVE PS-CUST-ID TO WS-ARR-REL-KEY.
+        READ ARREARS-FILE
+            INVALID KEY
+                MOVE PS-CUST-ID TO ARR-CUST-ID
+                MOVE PS-AMOUNT TO ARR-BALANCE
+                WRITE ARREARS-REC
+            NOT INVALID KEY
+                MOVE PS-AMOUNT TO ARR-BALANCE
+                REWRITE ARREARS-REC
+        END-READ.
+
+        BUCKET-PARA.
+        COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE).
+        COMPUTE WS-ISSUE-INT = FUNCTION INTEGER-OF-DATE(PS-ISSUE-DATE).
+        COMPUTE WS-DAYS-LATE = WS-TODAY-INT - WS-ISSUE-INT.
+        IF WS-DAYS-LATE NOT > 0
+            MOVE "CURRENT" TO WS-BUCKET
+            ADD 1 TO WS-CURRENT-COUNT
+            ADD PS-AMOUNT TO WS-CURRENT-AMT
+        ELSE
+            IF WS-DAYS-LATE NOT > 15
+                MOVE "1-15 DAYS" TO WS-BUCKET
+                ADD 1 TO WS-BUCKET1-COUNT
+                ADD PS-AMOUNT TO WS-BUCKET1-AMT
+            ELSE
+                MOVE "OVER 15 DAYS" TO WS-BUCKET
+                ADD 1 TO WS-BUCKET2-COUNT
+                ADD PS-AMOUNT TO WS-BUCKET2-AMT
+            END-IF
+        END-IF.
+
+        WRITE-DETAIL-PARA.
+        MOVE PS-CUST-ID TO AG-CUST-ID.
+        MOVE PS-CUST-NAME TO AG-CUST-NAME.
+        MOVE PS-ISSUE-DATE TO AG-ISSUE-DATE.
+        MOVE PS-AMOUNT TO AG-AMOUNT.
+        MOVE WS-DAYS-LATE TO AG-DAYS-LATE.
+        MOVE WS-BUCKET TO AG-BUCKET.
+        WRITE AGING-REC FROM AGING-DETAIL-LINE.
+
+        SUMMARY-PARA.
+        WRITE AGING-REC FROM HEADING1.
+        MOVE "CURRENT          : " TO AS-LABEL.
+        MOVE WS-CURRENT-COUNT TO AS-COUNT.
+        MOVE WS-CURRENT-AMT TO AS-AMOUNT.
+        WRITE AGING-REC FROM AGING-SUMMARY-LINE.
+        MOVE "1-15 DAYS LATE   : " TO AS-LABEL.
+        MOVE WS-BUCKET1-COUNT TO AS-COUNT.
+        MOVE WS-BUCKET1-AMT TO AS-AMOUNT.
+        WRITE AGING-REC FROM AGING-SUMMARY-LINE.
+        MOVE "OVER 15 DAYS LATE: " TO AS-LABEL.
+        MOVE WS-BUCKET2-COUNT TO AS-COUNT.
+        MOVE WS-BUCKET2-AMT TO AS-AMOUNT.
+        WRITE AGING-REC FROM AGING-SUMMARY-LINE.
